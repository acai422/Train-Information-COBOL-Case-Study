@@ -12,37 +12,60 @@
                     ORGANIZATION IS SEQUENTIAL                            
                     ACCESS MODE IS SEQUENTIAL                             
                     STATUS IS FS2.                                        
-             SELECT MASTERFILE ASSIGN MASTFILE                            
-                    ORGANIZATION IS INDEXED                               
-                    ACCESS MODE IS RANDOM                                 
-                    RECORD KEY IS TRAIN-NUMBER                            
-                    STATUS IS FS3.                                        
-         DATA DIVISION.                                                  
-         FILE SECTION.                                                    
-         FD  COMPAREFILE RECORDING MODE IS F                              
-             RECORD CONTAINS 100.                                         
-         01  TRAIN-NUM-COMP    PIC X(6).                                  
-         FD  RESULTSFILE RECORDING MODE IS F                                                                         
-             RECORD CONTAINS 100.                                         
-         01  RESULTS           PIC X(100).                                
-         FD  MASTERFILE.                                                  
-         01  MASTER-REC.                                                  
-             02 TRAIN-NUMBER   PIC X(6).                                  
-             02 FILLER         PIC X VALUE SPACES.                        
-             02 TRAIN-TYPE     PIC X.                                     
-             02 FILLER         PIC X VALUE SPACES.                        
-             02 TRAIN-NAME     PIC X(20).                                 
-             02 TRAIN-DEP-STN  PIC X(10).                                 
-             02 TRAIN-DEP-TIME PIC X(5).                                  
-             02 FILLER         PIC X VALUE SPACES.                        
-             02 TRAIN-ARR-STN  PIC X(10).                                 
-             02 TRAIN-ARR-TIME PIC X(5).                                  
-             02 FILLER         PIC X(2) VALUE SPACES.                     
-             02 TRAIN-FARE     PIC X(10).                                 
-             02 FILLER         PIC X(28) VALUE SPACES.                    
+             SELECT MASTERFILE ASSIGN MASTFILE
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS RANDOM
+                    RECORD KEY IS TRAIN-NUMBER
+                    STATUS IS FS3.
+             SELECT CHECKPOINTFILE ASSIGN CKPTFILE
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE IS SEQUENTIAL
+                    STATUS IS FS4.
+         DATA DIVISION.
+         FILE SECTION.
+         FD  COMPAREFILE RECORDING MODE IS F
+             RECORD CONTAINS 100.
+         01  COMPARE-TRAN.
+             02 TRAIN-NUM-COMP PIC X(6).
+             02 COMP-TXN-CODE  PIC X.
+                88 COMP-LOOKUP        VALUE 'L' SPACE.
+                88 COMP-FARE-CHANGE   VALUE 'F'.
+                88 COMP-CANCELLATION  VALUE 'C'.
+             02 COMP-NEW-FARE  PIC 9(8)V99.
+             02 COMP-CANCEL-QTY PIC 9(5).
+             02 FILLER         PIC X(78) VALUE SPACES.
+         FD  RESULTSFILE RECORDING MODE IS F
+             RECORD CONTAINS 100.
+         01  RESULTS           PIC X(100).
+         FD  MASTERFILE.
+             COPY MASTREC.
+         FD  CHECKPOINTFILE RECORDING MODE IS F
+             RECORD CONTAINS 100.
+         01  CHECKPOINT-REC.
+             02 CKPT-REC-TYPE        PIC X.
+                88 CKPT-CONTROL-REC         VALUE 'C'.
+                88 CKPT-TYPE-REC            VALUE 'T'.
+             02 CKPT-CONTROL-BODY.
+                03 CKPT-TRAIN-NUMBER    PIC X(6).
+                03 CKPT-READ-COUNT      PIC 9(7).
+                03 CKPT-MATCH-COUNT     PIC 9(7).
+                03 CKPT-NOTFOUND-COUNT  PIC 9(7).
+                03 CKPT-FARECHG-COUNT   PIC 9(7).
+                03 CKPT-CANCEL-COUNT    PIC 9(7).
+                03 CKPT-GRAND-COUNT     PIC 9(7).
+                03 CKPT-GRAND-FARE-TOT  PIC 9(9)V99.
+                03 CKPT-EXC-COUNT       PIC 9(4).
+                03 CKPT-EXC-DROPPED     PIC 9(4).
+                03 CKPT-TYPE-TAB-COUNT  PIC 9(4).
+                03 CKPT-TYPE-TAB-DROP   PIC 9(4).
+                03 FILLER               PIC X(24) VALUE SPACES.
+             02 CKPT-TYPE-BODY REDEFINES CKPT-CONTROL-BODY.
+                03 CKPT-TT-TYPE         PIC X.
+                03 CKPT-TT-COUNT        PIC 9(7).
+                03 CKPT-TT-FARE-TOT     PIC 9(9)V99.
+                03 FILLER               PIC X(80) VALUE SPACES.
          WORKING-STORAGE SECTION.                                         
-        01 STAR-LINE PIC X(100) VALUE '********************************  
-       -    '**********************************************************'.
+        01 STAR-LINE PIC X(100) VALUE ALL '*'.
          01 DATE-LINE.                                                    
             02  FILLER           PIC X(8) VALUE 'DATE: - '.               
             02  HDR-DATE.                                                 
@@ -74,116 +97,436 @@
              02 FILLER PIC X(5) VALUE SPACES.                             
              02 FILLER PIC X(5) VALUE 'TRAIN'.                             
              02 FILLER PIC X(5) VALUE SPACES.                             
-             02 FILLER PIC X(5) VALUE 'TRAIN'.                            
-             02 FILLER PIC X(12) VALUE SPACES.                            
-             02 FILLER PIC X(7) VALUE 'TRAIN'.                            
-             02 FILLER PIC X(8) VALUE SPACES.                             
-             02 FILLER PIC X(8) VALUE 'TRAIN'.                            
-             02 FILLER PIC X(5) VALUE SPACES.                             
-             02 FILLER PIC X(8) VALUE 'TRAIN'.                            
-             02 FILLER PIC X(5) VALUE SPACES.                             
-             02 FILLER PIC X(5) VALUE 'TRAIN'.                            
-             02 FILLER PIC X(5) VALUE SPACES.                             
-             02 FILLER PIC X(5) VALUE 'TRAIN'.                            
-         01 COL-LINE-2.                                                   
-             02 FILLER PIC X(5) VALUE 'NUMB'.                             
-             02 FILLER PIC X(5) VALUE SPACES.                             
-             02 FILLER PIC X(5) VALUE 'TYPE '.                            
-             02 FILLER PIC X(5) VALUE SPACES.                             
-             02 FILLER PIC X(5) VALUE 'NAME '.                            
-             02 FILLER PIC X(12) VALUE SPACES.                            
-             02 FILLER PIC X(7) VALUE 'DEP-STN'.                          
-             02 FILLER PIC X(5) VALUE SPACES.                             
-             02 FILLER PIC X(8) VALUE 'DEP-TIME'.                         
-             02 FILLER PIC X(5) VALUE SPACES.                             
-             02 FILLER PIC X(8) VALUE 'ARR-STN '.                         
-             02 FILLER PIC X(5) VALUE SPACES.                             
-             02 FILLER PIC X(8) VALUE 'ARR-TIME'.                         
-             02 FILLER PIC X(2) VALUE SPACES.                             
-             02 FILLER PIC X(5) VALUE 'FARE '.                            
-         01 PRINT-LINE.                                                   
-             02 TRAIN-NUM-P      PIC X(6).                                
-             02 FILLER           PIC X(5)  VALUE SPACES.                  
-             02 TRAIN-TYPE-P     PIC X.                                   
-             02 FILLER           PIC X(5)  VALUE SPACES.                  
-             02 TRAIN-NAME-P     PIC X(20).                               
-             02 TRAIN-DEP-STN-P  PIC X(10).                               
-             02 FILLER           PIC X(5)  VALUE SPACES.                  
-             02 TRAIN-DEP-TIME-P PIC X(8).                                
-             02 FILLER           PIC X(5)  VALUE SPACES.                  
-             02 TRAIN-ARR-STN-P  PIC X(10).                               
-             02 FILLER           PIC X(3)  VALUE SPACES.                  
-             02 TRAIN-ARR-TIME-P PIC X(5).                                
-             02 FILLER           PIC X(5)  VALUE SPACES.                  
-             02 TRAIN-FARE-P     PIC X(10).                               
-             02 FILLER           PIC X(3)  VALUE SPACES.                  
-         01 REC-ERROR.                                                    
-             02 NUM-ERROR        PIC X(6).                                
-             02 FILLER           PIC X(5)  VALUE SPACES.                  
-             02 ERROR-M          PIC X(16) VALUE 'RECORD NOT FOUND'.      
-         01 EOF1-SWITCH          PIC X.                                   
-            88 EOF1                       VALUE '1'.                      
-            88 NOT-EOF1                   VALUE '0'.                      
-         01 EOF2-SWITCH          PIC X.                                     
-            88 EOF2                       VALUE '1'.                      
-            88 NOT-EOF2                   VALUE '0'.                      
-         01 RECORD-FOUND         PIC X.                                   
-            88 NOT-FOUND                  VALUE 'N'.                      
-            88 FOUND                      VALUE 'Y'.                      
-         01 FS1                  PIC XX.                                  
-         01 FS2                  PIC XX.                                  
-         01 FS3                  PIC XX.                                  
+             02 FILLER PIC X(5) VALUE 'TRAIN'.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 FILLER PIC X(7) VALUE 'TRAIN'.
+             02 FILLER PIC X(8) VALUE SPACES.
+             02 FILLER PIC X(8) VALUE 'TRAIN'.
+             02 FILLER PIC X(5) VALUE SPACES.
+             02 FILLER PIC X(8) VALUE 'TRAIN'.
+             02 FILLER PIC X(5) VALUE SPACES.
+             02 FILLER PIC X(5) VALUE 'TRAIN'.
+             02 FILLER PIC X(5) VALUE SPACES.
+             02 FILLER PIC X(5) VALUE 'TRAIN'.
+             02 FILLER PIC X(4) VALUE SPACES.
+             02 FILLER PIC X(5) VALUE 'SEATS'.
+         01 COL-LINE-2.
+             02 FILLER PIC X(5) VALUE 'NUMB'.
+             02 FILLER PIC X(5) VALUE SPACES.
+             02 FILLER PIC X(5) VALUE 'TYPE '.
+             02 FILLER PIC X(5) VALUE SPACES.
+             02 FILLER PIC X(5) VALUE 'NAME '.
+             02 FILLER PIC X(12) VALUE SPACES.
+             02 FILLER PIC X(7) VALUE 'DEP-STN'.
+             02 FILLER PIC X(5) VALUE SPACES.
+             02 FILLER PIC X(8) VALUE 'DEP-TIME'.
+             02 FILLER PIC X(5) VALUE SPACES.
+             02 FILLER PIC X(8) VALUE 'ARR-STN '.
+             02 FILLER PIC X(5) VALUE SPACES.
+             02 FILLER PIC X(8) VALUE 'ARR-TIME'.
+             02 FILLER PIC X(2) VALUE SPACES.
+             02 FILLER PIC X(5) VALUE 'FARE '.
+             02 FILLER PIC X(4) VALUE SPACES.
+             02 FILLER PIC X(5) VALUE 'AVAIL'.
+         01 PRINT-LINE.
+             02 TRAIN-NUM-P      PIC X(6).
+             02 FILLER           PIC X(2)  VALUE SPACES.
+             02 TRAIN-TYPE-P     PIC X.
+             02 FILLER           PIC X(3)  VALUE SPACES.
+             02 TRAIN-NAME-P     PIC X(20).
+             02 TRAIN-DEP-STN-P  PIC X(10).
+             02 FILLER           PIC X(5)  VALUE SPACES.
+             02 TRAIN-DEP-TIME-P PIC X(8).
+             02 FILLER           PIC X(5)  VALUE SPACES.
+             02 TRAIN-ARR-STN-P  PIC X(10).
+             02 FILLER           PIC X(3)  VALUE SPACES.
+             02 TRAIN-ARR-TIME-P PIC X(5).
+             02 FILLER           PIC X(1)  VALUE SPACES.
+             02 TRAIN-FARE-P     PIC ZZZ,ZZZ,ZZ9.99.
+             02 FILLER           PIC X(1)  VALUE SPACES.
+             02 SEATS-AVAIL-P    PIC -ZZZZ9.
+         01 REC-ERROR.
+             02 NUM-ERROR        PIC X(6).
+             02 FILLER           PIC X(5)  VALUE SPACES.
+             02 ERROR-M          PIC X(16) VALUE 'RECORD NOT FOUND'.
+         01 EXCEPTION-HDR-LINE.
+             02 FILLER           PIC X(40) VALUE SPACES.
+             02 FILLER          PIC X(21) VALUE 'VALIDATION EXCEPTIONS'.
+         01 EXCEPTION-NONE-LINE.
+             02 FILLER           PIC X(25) VALUE
+                                  'NO VALIDATION EXCEPTIONS'.
+             02 FILLER           PIC X(75) VALUE SPACES.
+         01 EXCEPTION-DETAIL-LINE.
+             02 EXC-NUM-P        PIC X(6).
+             02 FILLER           PIC X(4)  VALUE SPACES.
+             02 EXC-REASON-P     PIC X(40).
+             02 FILLER           PIC X(50) VALUE SPACES.
+         01 EXCEPTION-OVERFLOW-LINE.
+             02 FILLER           PIC X(8)  VALUE SPACES.
+             02 FILLER           PIC X(7)  VALUE 'NOTE - '.
+             02 EXC-DROP-P       PIC ZZZ9.
+             02 FILLER           PIC X(1)  VALUE SPACE.
+             02 FILLER           PIC X(46) VALUE
+                 'ADDITIONAL EXCEPTION(S) NOT SHOWN (LIMIT 500).'.
+             02 FILLER           PIC X(34) VALUE SPACES.
+         01 EXCEPTION-TABLE.
+             02 EXCEPTION-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY EXC-IDX.
+                03 EXC-TRAIN-NUM PIC X(6).
+                03 EXC-REASON    PIC X(40).
+         01 EXC-COUNT          PIC 9(4) COMP VALUE ZERO.
+         01 EXC-DROPPED        PIC 9(4) COMP VALUE ZERO.
+         01 EXC-SUB            PIC 9(4) COMP VALUE ZERO.
+         01 ARR-HH                 PIC 99.
+         01 ARR-MM                 PIC 99.
+         01 TIME-VALID-SW      PIC X VALUE 'Y'.
+            88 TIME-VALID                 VALUE 'Y'.
+            88 TIME-NOT-VALID             VALUE 'N'.
+         01 EXC-REASON-HOLD    PIC X(40).
+         01 SUBTOTAL-LINE.
+             02 FILLER           PIC X(10) VALUE 'TRAIN TYPE'.
+             02 SUB-TYPE-P       PIC X.
+             02 FILLER           PIC X(4)  VALUE SPACES.
+             02 FILLER           PIC X(7)  VALUE 'COUNT: '.
+             02 SUB-COUNT-P      PIC Z,ZZZ,ZZ9.
+             02 FILLER           PIC X(4)  VALUE SPACES.
+             02 FILLER           PIC X(6)  VALUE 'FARE: '.
+             02 SUB-FARE-P       PIC ZZZ,ZZZ,ZZ9.99.
+             02 FILLER           PIC X(45) VALUE SPACES.
+         01 GRAND-TOTAL-LINE.
+             02 FILLER           PIC X(13) VALUE 'GRAND TOTAL: '.
+             02 FILLER           PIC X(7)  VALUE 'COUNT: '.
+             02 GT-COUNT-P       PIC Z,ZZZ,ZZ9.
+             02 FILLER           PIC X(4)  VALUE SPACES.
+             02 FILLER           PIC X(6)  VALUE 'FARE: '.
+             02 GT-FARE-P        PIC ZZZ,ZZZ,ZZ9.99.
+             02 FILLER           PIC X(47) VALUE SPACES.
+         01 TYPE-TAB-OVERFLOW-LINE.
+             02 FILLER           PIC X(8)  VALUE SPACES.
+             02 FILLER           PIC X(7)  VALUE 'NOTE - '.
+             02 TT-DROP-P        PIC ZZZ9.
+             02 FILLER           PIC X(1)  VALUE SPACE.
+             02 FILLER           PIC X(47) VALUE
+                 'ADDITIONAL TRAIN TYPE(S) NOT SHOWN (LIMIT 256).'.
+             02 FILLER           PIC X(33) VALUE SPACES.
+         01 TYPE-TAB-COUNT    PIC 9(4) COMP VALUE ZERO.
+         01 TYPE-TAB-DROPPED  PIC 9(4) COMP VALUE ZERO.
+         01 TYPE-TABLE.
+             02 TYPE-ENTRY OCCURS 0 TO 256 TIMES
+                           DEPENDING ON TYPE-TAB-COUNT
+                           INDEXED BY TYPE-IDX.
+                03 TT-TYPE      PIC X.
+                03 TT-COUNT     PIC 9(7) COMP.
+                03 TT-FARE-TOT  PIC 9(9)V99.
+         01 GRAND-COUNT       PIC 9(7) COMP VALUE ZERO.
+         01 GRAND-FARE-TOT    PIC 9(9)V99 VALUE ZERO.
+         01 REVENUE-LINE.
+             02 FILLER           PIC X(15) VALUE 'TOTAL REVENUE: '.
+             02 REV-TOTAL-P       PIC ZZZ,ZZZ,ZZ9.99.
+             02 FILLER           PIC X(71) VALUE SPACES.
+         01 RESTART-LINE.
+             02 FILLER           PIC X(20) VALUE 'RESUMING AFTER KEY: '.
+             02 RESTART-KEY-P    PIC X(6).
+             02 FILLER           PIC X(74) VALUE SPACES.
+         01 STATS-LINE-1.
+             02 FILLER           PIC X(20) VALUE 'RECORDS READ     : '.
+             02 STAT-READ-P      PIC Z,ZZZ,ZZ9.
+             02 FILLER           PIC X(71) VALUE SPACES.
+         01 STATS-LINE-2.
+             02 FILLER           PIC X(20) VALUE 'RECORDS MATCHED  : '.
+             02 STAT-MATCH-P     PIC Z,ZZZ,ZZ9.
+             02 FILLER           PIC X(71) VALUE SPACES.
+         01 STATS-LINE-3.
+             02 FILLER           PIC X(20) VALUE 'RECORDS NOT FOUND: '.
+             02 STAT-NOTFND-P    PIC Z,ZZZ,ZZ9.
+             02 FILLER           PIC X(71) VALUE SPACES.
+         01 STATS-LINE-4.
+             02 FILLER           PIC X(20) VALUE 'FARE CHANGES APPLD: '.
+             02 STAT-FARECHG-P   PIC Z,ZZZ,ZZ9.
+             02 FILLER           PIC X(71) VALUE SPACES.
+         01 STATS-LINE-5.
+             02 FILLER           PIC X(21) VALUE
+                                  'CANCELLATIONS APPLD: '.
+             02 STAT-CANCEL-P    PIC Z,ZZZ,ZZ9.
+             02 FILLER           PIC X(70) VALUE SPACES.
+         01 READ-COUNT        PIC 9(7) COMP VALUE ZERO.
+         01 MATCH-COUNT       PIC 9(7) COMP VALUE ZERO.
+         01 NOTFOUND-COUNT    PIC 9(7) COMP VALUE ZERO.
+         01 FARECHG-COUNT     PIC 9(7) COMP VALUE ZERO.
+         01 CANCEL-COUNT      PIC 9(7) COMP VALUE ZERO.
+         01 CKPT-INTERVAL     PIC 9(7) COMP VALUE 1000.
+         01 CKPT-COUNT        PIC 9(7) COMP VALUE ZERO.
+         01 RESTART-SWITCH    PIC X VALUE 'N'.
+            88 RESTART-MODE               VALUE 'Y'.
+            88 NOT-RESTART-MODE           VALUE 'N'.
+         01 SKIP-KEY          PIC X(6) VALUE SPACES.
+         01 EOF1-SWITCH          PIC X.
+            88 EOF1                       VALUE '1'.
+            88 NOT-EOF1                   VALUE '0'.
+         01 EOF2-SWITCH          PIC X.
+            88 EOF2                       VALUE '1'.
+            88 NOT-EOF2                   VALUE '0'.
+         01 RECORD-FOUND         PIC X.
+            88 NOT-FOUND                  VALUE 'N'.
+            88 FOUND                      VALUE 'Y'.
+         01 FS1                  PIC XX.
+         01 FS2                  PIC XX.
+         01 FS3                  PIC XX.
+         01 FS4                  PIC XX.
+         01 PGM-RETURN-CODE       PIC 9(4) COMP VALUE ZERO.
          PROCEDURE DIVISION.                                              
-         MAIN-LINE.                                                       
-             PERFORM INITIALIZATION.                                      
-             PERFORM WRITE-HEADER.                                        
-             PERFORM READ-COMPARE UNTIL EOF1.                             
-             PERFORM FINALIZATION.                                        
-             STOP RUN.                                                    
-         READ-COMPARE.                                                    
-             READ COMPAREFILE                                             
-                 AT END SET EOF1 TO TRUE                                  
-             END-READ.                                                    
-             IF (FS1 = 10) GO TO FINALIZATION.                            
-             MOVE TRAIN-NUM-COMP TO TRAIN-NUMBER.                         
-             PERFORM COMP-PARA.                                           
-         COMP-PARA.                                                       
-             READ MASTERFILE KEY IS TRAIN-NUMBER                          
-                  INVALID KEY SET NOT-FOUND TO TRUE                       
-                  NOT INVALID KEY SET FOUND TO TRUE                        
-             END-READ.                                                    
-             IF FS3 NOT = 0                                               
-               DISPLAY 'ERROR'                                           
-               EVALUATE TRUE                                                
-               WHEN FOUND                                                 
-                   PERFORM WRITE-RECORD                                  
-               WHEN NOT-FOUND                                             
-                   MOVE TRAIN-NUMBER TO NUM-ERROR                        
-                   WRITE RESULTS FROM REC-ERROR                          
-               END-EVALUATE.                                              
-          WRITE-RECORD.                                                   
-             MOVE TRAIN-NUMBER TO TRAIN-NUM-P.                            
-             MOVE TRAIN-TYPE TO TRAIN-TYPE-P.                             
-             MOVE TRAIN-NAME TO TRAIN-NAME-P.                             
-             MOVE TRAIN-DEP-STN TO TRAIN-DEP-STN-P.                       
-             MOVE TRAIN-DEP-TIME TO TRAIN-DEP-TIME-P.                     
-             MOVE TRAIN-ARR-STN TO TRAIN-ARR-STN-P.                       
-             MOVE TRAIN-ARR-TIME TO TRAIN-ARR-TIME-P.                     
-             MOVE TRAIN-FARE TO TRAIN-FARE-P.                             
-             WRITE RESULTS FROM PRINT-LINE.                               
-         INITIALIZATION.                                                  
-             OPEN INPUT COMPAREFILE.                                      
-             IF (FS1 = 0) DISPLAY 'SUCCESS'                               
-             ELSE DISPLAY 'ERROR'                                         
-             END-IF.                                                      
-             OPEN INPUT MASTERFILE.                                       
-             IF (FS2 = 0) DISPLAY 'SUCCESS'                               
-             ELSE DISPLAY 'ERROR'                                         
-             END-IF.                                                      
-             OPEN OUTPUT RESULTSFILE.                                     
-             IF (FS3 = 0) DISPLAY 'SUCCESS'                               
-             ELSE DISPLAY 'ERROR'                                         
-             END-IF.                                                      
+         MAIN-LINE.
+             PERFORM INITIALIZATION.
+             IF NOT-RESTART-MODE
+                 PERFORM WRITE-HEADER
+             ELSE
+                 PERFORM WRITE-RESTART-BANNER
+             END-IF.
+             PERFORM READ-COMPARE UNTIL EOF1.
+             PERFORM FINALIZATION.
+             STOP RUN.
+         READ-COMPARE.
+             READ COMPAREFILE
+                 AT END SET EOF1 TO TRUE
+             END-READ.
+             IF (FS1 = 10) GO TO FINALIZATION.
+             IF NOT-RESTART-MODE OR TRAIN-NUM-COMP > SKIP-KEY
+                 IF RESTART-MODE
+                     SET NOT-RESTART-MODE TO TRUE
+                 END-IF
+                 ADD 1 TO READ-COUNT
+                 MOVE TRAIN-NUM-COMP TO TRAIN-NUMBER
+                 PERFORM COMP-PARA
+                 PERFORM CHECK-CHECKPOINT
+             END-IF.
+         CHECK-CHECKPOINT.
+             ADD 1 TO CKPT-COUNT.
+             IF CKPT-COUNT >= CKPT-INTERVAL
+                 SET CKPT-CONTROL-REC TO TRUE
+                 MOVE TRAIN-NUMBER TO CKPT-TRAIN-NUMBER
+                 MOVE READ-COUNT TO CKPT-READ-COUNT
+                 MOVE MATCH-COUNT TO CKPT-MATCH-COUNT
+                 MOVE NOTFOUND-COUNT TO CKPT-NOTFOUND-COUNT
+                 MOVE FARECHG-COUNT TO CKPT-FARECHG-COUNT
+                 MOVE CANCEL-COUNT TO CKPT-CANCEL-COUNT
+                 MOVE GRAND-COUNT TO CKPT-GRAND-COUNT
+                 MOVE GRAND-FARE-TOT TO CKPT-GRAND-FARE-TOT
+                 MOVE EXC-COUNT TO CKPT-EXC-COUNT
+                 MOVE EXC-DROPPED TO CKPT-EXC-DROPPED
+                 MOVE TYPE-TAB-COUNT TO CKPT-TYPE-TAB-COUNT
+                 MOVE TYPE-TAB-DROPPED TO CKPT-TYPE-TAB-DROP
+                 WRITE CHECKPOINT-REC
+                 PERFORM WRITE-ONE-CKPT-TYPE
+                     VARYING TYPE-IDX FROM 1 BY 1
+                     UNTIL TYPE-IDX > TYPE-TAB-COUNT
+                 MOVE ZERO TO CKPT-COUNT
+             END-IF.
+         WRITE-ONE-CKPT-TYPE.
+             SET CKPT-TYPE-REC TO TRUE.
+             MOVE TT-TYPE(TYPE-IDX) TO CKPT-TT-TYPE.
+             MOVE TT-COUNT(TYPE-IDX) TO CKPT-TT-COUNT.
+             MOVE TT-FARE-TOT(TYPE-IDX) TO CKPT-TT-FARE-TOT.
+             WRITE CHECKPOINT-REC.
+         COMP-PARA.
+             READ MASTERFILE KEY IS TRAIN-NUMBER
+                  INVALID KEY SET NOT-FOUND TO TRUE
+                  NOT INVALID KEY SET FOUND TO TRUE
+             END-READ.
+             IF FS3 NOT = 0 AND FS3 NOT = 23
+                 DISPLAY 'ERROR'
+             END-IF.
+             EVALUATE TRUE
+               WHEN FOUND
+                   ADD 1 TO MATCH-COUNT
+                   PERFORM VALIDATE-RECORD
+                   PERFORM APPLY-TRANSACTION
+                   PERFORM WRITE-RECORD
+               WHEN NOT-FOUND
+                   ADD 1 TO NOTFOUND-COUNT
+                   MOVE TRAIN-NUMBER TO NUM-ERROR
+                   WRITE RESULTS FROM REC-ERROR
+             END-EVALUATE.
+         VALIDATE-RECORD.
+             SET TIME-VALID TO TRUE.
+             IF TRAIN-ARR-TIME(1:4) IS NOT NUMERIC
+                 SET TIME-NOT-VALID TO TRUE
+             ELSE
+                 MOVE TRAIN-ARR-TIME(1:2) TO ARR-HH
+                 MOVE TRAIN-ARR-TIME(3:2) TO ARR-MM
+                 IF ARR-HH > 23 OR ARR-MM > 59
+                     SET TIME-NOT-VALID TO TRUE
+                 END-IF
+             END-IF.
+             IF TIME-NOT-VALID
+                 MOVE 'INVALID ARRIVAL TIME' TO EXC-REASON-HOLD
+                 PERFORM LOG-EXCEPTION
+             END-IF.
+             IF TRAIN-DEP-TIME = TRAIN-ARR-TIME
+                 MOVE 'DEP TIME EQUALS ARR TIME' TO EXC-REASON-HOLD
+                 PERFORM LOG-EXCEPTION
+             END-IF.
+             IF TRAIN-DEP-STN = TRAIN-ARR-STN
+                 MOVE 'DEP STATION EQUALS ARR STATION' TO
+                       EXC-REASON-HOLD
+                 PERFORM LOG-EXCEPTION
+             END-IF.
+         LOG-EXCEPTION.
+             IF EXC-COUNT < 500
+                 ADD 1 TO EXC-COUNT
+                 SET EXC-IDX TO EXC-COUNT
+                 MOVE TRAIN-NUMBER TO EXC-TRAIN-NUM(EXC-IDX)
+                 MOVE EXC-REASON-HOLD TO EXC-REASON(EXC-IDX)
+             ELSE
+                 ADD 1 TO EXC-DROPPED
+             END-IF.
+         APPLY-TRANSACTION.
+             EVALUATE TRUE
+               WHEN COMP-FARE-CHANGE
+                   PERFORM APPLY-FARE-CHANGE
+               WHEN COMP-CANCELLATION
+                   PERFORM APPLY-CANCELLATION
+               WHEN OTHER
+                   CONTINUE
+             END-EVALUATE.
+         APPLY-FARE-CHANGE.
+             IF COMP-NEW-FARE NOT = ZERO
+                 MOVE COMP-NEW-FARE TO TRAIN-FARE
+                 REWRITE MASTER-REC
+                 IF FS3 = 0
+                     ADD 1 TO FARECHG-COUNT
+                 ELSE
+                     DISPLAY 'ERROR'
+                 END-IF
+             END-IF.
+         APPLY-CANCELLATION.
+             IF COMP-CANCEL-QTY NOT = ZERO
+                 IF COMP-CANCEL-QTY > TRAIN-BOOKED
+                     MOVE ZERO TO TRAIN-BOOKED
+                 ELSE
+                     SUBTRACT COMP-CANCEL-QTY FROM TRAIN-BOOKED
+                 END-IF
+                 REWRITE MASTER-REC
+                 IF FS3 = 0
+                     ADD 1 TO CANCEL-COUNT
+                 ELSE
+                     DISPLAY 'ERROR'
+                 END-IF
+             END-IF.
+          WRITE-RECORD.
+             PERFORM ACCUM-BY-TYPE.
+             ADD 1 TO GRAND-COUNT.
+             ADD TRAIN-FARE TO GRAND-FARE-TOT.
+             MOVE TRAIN-NUMBER TO TRAIN-NUM-P.
+             MOVE TRAIN-TYPE TO TRAIN-TYPE-P.
+             MOVE TRAIN-NAME TO TRAIN-NAME-P.
+             MOVE TRAIN-DEP-STN TO TRAIN-DEP-STN-P.
+             MOVE TRAIN-DEP-TIME TO TRAIN-DEP-TIME-P.
+             MOVE TRAIN-ARR-STN TO TRAIN-ARR-STN-P.
+             MOVE TRAIN-ARR-TIME TO TRAIN-ARR-TIME-P.
+             MOVE TRAIN-FARE TO TRAIN-FARE-P.
+             COMPUTE SEATS-AVAIL-P = TRAIN-SEAT-CAP - TRAIN-BOOKED.
+             WRITE RESULTS FROM PRINT-LINE.
+         ACCUM-BY-TYPE.
+             SET TYPE-IDX TO 1.
+             SEARCH TYPE-ENTRY
+                 AT END
+                     PERFORM ADD-TYPE-ENTRY
+                 WHEN TT-TYPE(TYPE-IDX) = TRAIN-TYPE
+                     ADD 1 TO TT-COUNT(TYPE-IDX)
+                     ADD TRAIN-FARE TO TT-FARE-TOT(TYPE-IDX)
+             END-SEARCH.
+         ADD-TYPE-ENTRY.
+             IF TYPE-TAB-COUNT < 256
+                 ADD 1 TO TYPE-TAB-COUNT
+                 SET TYPE-IDX TO TYPE-TAB-COUNT
+                 MOVE TRAIN-TYPE TO TT-TYPE(TYPE-IDX)
+                 MOVE 1 TO TT-COUNT(TYPE-IDX)
+                 MOVE TRAIN-FARE TO TT-FARE-TOT(TYPE-IDX)
+             ELSE
+                 ADD 1 TO TYPE-TAB-DROPPED
+             END-IF.
+         WRITE-ONE-SUBTOTAL.
+             MOVE TT-TYPE(TYPE-IDX) TO SUB-TYPE-P.
+             MOVE TT-COUNT(TYPE-IDX) TO SUB-COUNT-P.
+             MOVE TT-FARE-TOT(TYPE-IDX) TO SUB-FARE-P.
+             WRITE RESULTS FROM SUBTOTAL-LINE.
+         INITIALIZATION.
+             PERFORM CHECK-RESTART.
+             OPEN INPUT COMPAREFILE.
+             IF (FS1 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+                  MOVE 8 TO PGM-RETURN-CODE
+             END-IF.
+             OPEN I-O MASTERFILE.
+             IF (FS3 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+                  MOVE 8 TO PGM-RETURN-CODE
+             END-IF.
+             IF RESTART-MODE
+                 OPEN EXTEND RESULTSFILE
+             ELSE
+                 OPEN OUTPUT RESULTSFILE
+             END-IF.
+             IF (FS2 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+                  MOVE 8 TO PGM-RETURN-CODE
+             END-IF.
+             IF RESTART-MODE
+                 OPEN EXTEND CHECKPOINTFILE
+             ELSE
+                 OPEN OUTPUT CHECKPOINTFILE
+             END-IF.
+             IF (FS4 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+                  MOVE 8 TO PGM-RETURN-CODE
+             END-IF.
+         CHECK-RESTART.
+             SET NOT-EOF2 TO TRUE.
+             SET NOT-RESTART-MODE TO TRUE.
+             OPEN INPUT CHECKPOINTFILE.
+             IF FS4 = 0
+                 PERFORM FIND-LAST-CHECKPOINT UNTIL EOF2
+                 IF SKIP-KEY NOT = SPACES
+                     SET RESTART-MODE TO TRUE
+                 END-IF
+                 CLOSE CHECKPOINTFILE
+             END-IF.
+         FIND-LAST-CHECKPOINT.
+             READ CHECKPOINTFILE
+                 AT END SET EOF2 TO TRUE
+             END-READ.
+             IF NOT-EOF2
+                 EVALUATE TRUE
+                   WHEN CKPT-CONTROL-REC
+                       PERFORM RESTORE-CONTROL-CKPT
+                   WHEN CKPT-TYPE-REC
+                       PERFORM RESTORE-TYPE-CKPT
+                 END-EVALUATE
+             END-IF.
+         RESTORE-CONTROL-CKPT.
+             MOVE CKPT-TRAIN-NUMBER TO SKIP-KEY.
+             MOVE CKPT-READ-COUNT TO READ-COUNT.
+             MOVE CKPT-MATCH-COUNT TO MATCH-COUNT.
+             MOVE CKPT-NOTFOUND-COUNT TO NOTFOUND-COUNT.
+             MOVE CKPT-FARECHG-COUNT TO FARECHG-COUNT.
+             MOVE CKPT-CANCEL-COUNT TO CANCEL-COUNT.
+             MOVE CKPT-GRAND-COUNT TO GRAND-COUNT.
+             MOVE CKPT-GRAND-FARE-TOT TO GRAND-FARE-TOT.
+             MOVE CKPT-EXC-COUNT TO EXC-COUNT.
+             MOVE CKPT-EXC-DROPPED TO EXC-DROPPED.
+             MOVE CKPT-TYPE-TAB-DROP TO TYPE-TAB-DROPPED.
+             MOVE ZERO TO TYPE-TAB-COUNT.
+         RESTORE-TYPE-CKPT.
+             ADD 1 TO TYPE-TAB-COUNT.
+             SET TYPE-IDX TO TYPE-TAB-COUNT.
+             MOVE CKPT-TT-TYPE TO TT-TYPE(TYPE-IDX).
+             MOVE CKPT-TT-COUNT TO TT-COUNT(TYPE-IDX).
+             MOVE CKPT-TT-FARE-TOT TO TT-FARE-TOT(TYPE-IDX).
+         WRITE-RESTART-BANNER.
+             MOVE SKIP-KEY TO RESTART-KEY-P.
+             WRITE RESULTS FROM STAR-LINE.
+             WRITE RESULTS FROM RESTART-LINE.
+             WRITE RESULTS FROM STAR-LINE.
          WRITE-HEADER.                                                    
              MOVE FUNCTION CURRENT-DATE(1:12) TO HOLD-DATE.               
              MOVE HOLD-DATE-YYYY TO HDR-DATE-YYYY.                        
@@ -200,19 +543,74 @@
              WRITE RESULTS FROM COL-LINE-1.                               
              WRITE RESULTS FROM COL-LINE-2.                               
              WRITE RESULTS FROM STAR-LINE.                                
-         FINALIZATION.                                                    
-             WRITE RESULTS FROM STAR-LINE.                                
-             CLOSE COMPAREFILE.                                           
-             IF (FS1 = 0) DISPLAY 'SUCCESS'                               
-             ELSE DISPLAY 'ERROR'                                         
-             END-IF.                                                      
-             CLOSE MASTERFILE.                                            
-             IF (FS2 = 0) DISPLAY 'SUCCESS'                               
-             ELSE DISPLAY 'ERROR'                                         
-             END-IF.                                                      
-             CLOSE RESULTSFILE.                                           
-             IF (FS3 = 0) DISPLAY 'SUCCESS'                               
-             ELSE DISPLAY 'ERROR'                                         
-             END-IF.                                                      
-             STOP RUN.                                                    
+         WRITE-EXCEPTIONS.
+             WRITE RESULTS FROM EXCEPTION-HDR-LINE.
+             IF EXC-COUNT = 0
+                 WRITE RESULTS FROM EXCEPTION-NONE-LINE
+             ELSE
+                 PERFORM WRITE-ONE-EXCEPTION
+                     VARYING EXC-SUB FROM 1 BY 1
+                     UNTIL EXC-SUB > EXC-COUNT
+             END-IF.
+             IF EXC-DROPPED > 0
+                 MOVE EXC-DROPPED TO EXC-DROP-P
+                 WRITE RESULTS FROM EXCEPTION-OVERFLOW-LINE
+             END-IF.
+             WRITE RESULTS FROM STAR-LINE.
+         WRITE-ONE-EXCEPTION.
+             SET EXC-IDX TO EXC-SUB.
+             MOVE EXC-TRAIN-NUM(EXC-IDX) TO EXC-NUM-P.
+             MOVE EXC-REASON(EXC-IDX) TO EXC-REASON-P.
+             WRITE RESULTS FROM EXCEPTION-DETAIL-LINE.
+         FINALIZATION.
+             PERFORM WRITE-ONE-SUBTOTAL
+                 VARYING TYPE-IDX FROM 1 BY 1
+                 UNTIL TYPE-IDX > TYPE-TAB-COUNT.
+             IF TYPE-TAB-DROPPED > 0
+                 MOVE TYPE-TAB-DROPPED TO TT-DROP-P
+                 WRITE RESULTS FROM TYPE-TAB-OVERFLOW-LINE
+             END-IF.
+             WRITE RESULTS FROM STAR-LINE.
+             MOVE GRAND-COUNT TO GT-COUNT-P.
+             MOVE GRAND-FARE-TOT TO GT-FARE-P.
+             WRITE RESULTS FROM GRAND-TOTAL-LINE.
+             MOVE GRAND-FARE-TOT TO REV-TOTAL-P.
+             WRITE RESULTS FROM REVENUE-LINE.
+             WRITE RESULTS FROM STAR-LINE.
+             PERFORM WRITE-EXCEPTIONS.
+             MOVE READ-COUNT TO STAT-READ-P.
+             MOVE MATCH-COUNT TO STAT-MATCH-P.
+             MOVE NOTFOUND-COUNT TO STAT-NOTFND-P.
+             MOVE FARECHG-COUNT TO STAT-FARECHG-P.
+             MOVE CANCEL-COUNT TO STAT-CANCEL-P.
+             WRITE RESULTS FROM STATS-LINE-1.
+             WRITE RESULTS FROM STATS-LINE-2.
+             WRITE RESULTS FROM STATS-LINE-3.
+             WRITE RESULTS FROM STATS-LINE-4.
+             WRITE RESULTS FROM STATS-LINE-5.
+             WRITE RESULTS FROM STAR-LINE.
+             CLOSE COMPAREFILE.
+             IF (FS1 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+                  MOVE 8 TO PGM-RETURN-CODE
+             END-IF.
+             CLOSE MASTERFILE.
+             IF (FS3 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+                  MOVE 8 TO PGM-RETURN-CODE
+             END-IF.
+             CLOSE RESULTSFILE.
+             IF (FS2 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+                  MOVE 8 TO PGM-RETURN-CODE
+             END-IF.
+             CLOSE CHECKPOINTFILE.
+             IF (FS4 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+                  MOVE 8 TO PGM-RETURN-CODE
+             END-IF.
+             OPEN OUTPUT CHECKPOINTFILE.
+             CLOSE CHECKPOINTFILE.
+             MOVE PGM-RETURN-CODE TO RETURN-CODE.
+             STOP RUN.
          END PROGRAM TRAIN.                                                                                                                                                
