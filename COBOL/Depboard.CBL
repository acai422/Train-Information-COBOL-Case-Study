@@ -0,0 +1,262 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DEPBOARD.
+         ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT STATIONFILE ASSIGN STNFILE
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE IS SEQUENTIAL
+                    STATUS IS FS1.
+             SELECT DEPBOARDFILE ASSIGN DEPBRD
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE IS SEQUENTIAL
+                    STATUS IS FS2.
+             SELECT MASTERFILE ASSIGN MASTFILE
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS SEQUENTIAL
+                    RECORD KEY IS TRAIN-NUMBER
+                    STATUS IS FS3.
+         DATA DIVISION.
+         FILE SECTION.
+         FD  STATIONFILE RECORDING MODE IS F
+             RECORD CONTAINS 10.
+         01  STN-REQUEST.
+             02 STN-REQ-CODE      PIC X(10).
+         FD  DEPBOARDFILE RECORDING MODE IS F
+             RECORD CONTAINS 100.
+         01  DB-LINE              PIC X(100).
+         FD  MASTERFILE.
+             COPY MASTREC.
+         WORKING-STORAGE SECTION.
+         01 STAR-LINE PIC X(100) VALUE ALL '*'.
+         01 HDR-LINE-1.
+             02 FILLER            PIC X(40) VALUE SPACES.
+             02 FILLER            PIC X(23) VALUE
+                                   'DEPARTURE BOARD REPORT'.
+         01 STN-HDR-LINE.
+             02 FILLER            PIC X(17) VALUE
+                                   'DEPARTURES FROM: '.
+             02 STN-HDR-P         PIC X(10).
+             02 FILLER            PIC X(73) VALUE SPACES.
+         01 COL-LINE-1.
+             02 FILLER            PIC X(5)  VALUE 'TRAIN'.
+             02 FILLER            PIC X(5)  VALUE SPACES.
+             02 FILLER            PIC X(5)  VALUE 'TRAIN'.
+             02 FILLER            PIC X(10) VALUE SPACES.
+             02 FILLER            PIC X(8)  VALUE 'DEP-TIME'.
+             02 FILLER            PIC X(5)  VALUE SPACES.
+             02 FILLER            PIC X(7)  VALUE 'TRAIN'.
+             02 FILLER            PIC X(5)  VALUE SPACES.
+             02 FILLER            PIC X(8)  VALUE 'ARR-TIME'.
+             02 FILLER            PIC X(2)  VALUE SPACES.
+             02 FILLER            PIC X(5)  VALUE 'FARE '.
+         01 COL-LINE-2.
+             02 FILLER            PIC X(5)  VALUE 'NUMB'.
+             02 FILLER            PIC X(5)  VALUE SPACES.
+             02 FILLER            PIC X(5)  VALUE 'NAME '.
+             02 FILLER            PIC X(10) VALUE SPACES.
+             02 FILLER            PIC X(8)  VALUE SPACES.
+             02 FILLER            PIC X(5)  VALUE SPACES.
+             02 FILLER            PIC X(7)  VALUE 'ARR-STN'.
+             02 FILLER            PIC X(5)  VALUE SPACES.
+             02 FILLER            PIC X(8)  VALUE SPACES.
+             02 FILLER            PIC X(2)  VALUE SPACES.
+             02 FILLER            PIC X(5)  VALUE SPACES.
+         01 BOARD-DETAIL-LINE.
+             02 BD-NUM-P          PIC X(6).
+             02 FILLER            PIC X(4)  VALUE SPACES.
+             02 BD-NAME-P         PIC X(20).
+             02 BD-DEP-TIME-P     PIC X(5).
+             02 FILLER            PIC X(8)  VALUE SPACES.
+             02 BD-ARR-STN-P      PIC X(10).
+             02 FILLER            PIC X(3)  VALUE SPACES.
+             02 BD-ARR-TIME-P     PIC X(5).
+             02 FILLER            PIC X(5)  VALUE SPACES.
+             02 BD-FARE-P         PIC ZZZ,ZZZ,ZZ9.99.
+             02 FILLER            PIC X(20) VALUE SPACES.
+         01 NONE-FOUND-LINE.
+             02 FILLER            PIC X(30) VALUE
+                                   'NO DEPARTURES FOR THIS STATION'.
+             02 FILLER            PIC X(70) VALUE SPACES.
+         01 BOARD-COUNT-LINE.
+             02 FILLER            PIC X(18) VALUE
+                                   'TRAINS LISTED   : '.
+             02 BC-COUNT-P        PIC ZZZ,ZZ9.
+             02 FILLER            PIC X(75) VALUE SPACES.
+         01 BOARD-OVERFLOW-LINE.
+             02 FILLER            PIC X(8)  VALUE SPACES.
+             02 FILLER            PIC X(7)  VALUE 'NOTE - '.
+             02 BD-DROP-P         PIC ZZZ9.
+             02 FILLER            PIC X(1)  VALUE SPACE.
+             02 FILLER            PIC X(46) VALUE
+                 'ADDITIONAL DEPARTURE(S) NOT SHOWN (LIMIT 200).'.
+             02 FILLER            PIC X(34) VALUE SPACES.
+         01 BOARD-TABLE.
+             02 BOARD-ENTRY OCCURS 200 TIMES
+                             INDEXED BY BD-IDX.
+                03 BD-NUMBER      PIC X(6).
+                03 BD-NAME        PIC X(20).
+                03 BD-DEP-TIME    PIC X(5).
+                03 BD-ARR-STN     PIC X(10).
+                03 BD-ARR-TIME    PIC X(5).
+                03 BD-FARE        PIC 9(8)V99.
+         01 MATCH-COUNT        PIC 9(4) COMP VALUE ZERO.
+         01 MATCH-DROPPED      PIC 9(4) COMP VALUE ZERO.
+         01 SUB                PIC 9(4) COMP VALUE ZERO.
+         01 SUB2               PIC 9(4) COMP VALUE ZERO.
+         01 LOW-SUB            PIC 9(4) COMP VALUE ZERO.
+         01 HOLD-ENTRY.
+             02 HOLD-NUMBER    PIC X(6).
+             02 HOLD-NAME      PIC X(20).
+             02 HOLD-DEP-TIME  PIC X(5).
+             02 HOLD-ARR-STN   PIC X(10).
+             02 HOLD-ARR-TIME  PIC X(5).
+             02 HOLD-FARE      PIC 9(8)V99.
+         01 EOF1-SWITCH           PIC X.
+            88 EOF1                       VALUE '1'.
+            88 NOT-EOF1                   VALUE '0'.
+         01 EOF3-SWITCH           PIC X.
+            88 EOF3                       VALUE '1'.
+            88 NOT-EOF3                   VALUE '0'.
+         01 FS1                   PIC XX.
+         01 FS2                   PIC XX.
+         01 FS3                   PIC XX.
+         PROCEDURE DIVISION.
+         MAIN-LINE.
+             PERFORM INITIALIZATION.
+             PERFORM READ-STATION-REQUEST UNTIL EOF1.
+             PERFORM FINALIZATION.
+             STOP RUN.
+         READ-STATION-REQUEST.
+             READ STATIONFILE
+                 AT END SET EOF1 TO TRUE
+             END-READ.
+             IF (FS1 = 10) GO TO FINALIZATION.
+             PERFORM BUILD-BOARD.
+         BUILD-BOARD.
+             MOVE ZERO TO MATCH-COUNT.
+             MOVE ZERO TO MATCH-DROPPED.
+             PERFORM SCAN-MASTERFILE.
+             PERFORM SORT-BOARD.
+             PERFORM WRITE-BOARD.
+         SCAN-MASTERFILE.
+             SET NOT-EOF3 TO TRUE.
+             OPEN INPUT MASTERFILE.
+             IF FS3 NOT = 0
+                 DISPLAY 'ERROR'
+             END-IF.
+             PERFORM SCAN-ONE-MASTER-RECORD UNTIL EOF3.
+             CLOSE MASTERFILE.
+             IF FS3 NOT = 0
+                 DISPLAY 'ERROR'
+             END-IF.
+         SCAN-ONE-MASTER-RECORD.
+             READ MASTERFILE NEXT RECORD
+                 AT END SET EOF3 TO TRUE
+             END-READ.
+             IF NOT-EOF3 AND TRAIN-DEP-STN = STN-REQ-CODE
+                 PERFORM ADD-TO-BOARD
+             END-IF.
+         ADD-TO-BOARD.
+             IF MATCH-COUNT < 200
+                 ADD 1 TO MATCH-COUNT
+                 SET BD-IDX TO MATCH-COUNT
+                 MOVE TRAIN-NUMBER TO BD-NUMBER(BD-IDX)
+                 MOVE TRAIN-NAME TO BD-NAME(BD-IDX)
+                 MOVE TRAIN-DEP-TIME TO BD-DEP-TIME(BD-IDX)
+                 MOVE TRAIN-ARR-STN TO BD-ARR-STN(BD-IDX)
+                 MOVE TRAIN-ARR-TIME TO BD-ARR-TIME(BD-IDX)
+                 MOVE TRAIN-FARE TO BD-FARE(BD-IDX)
+             ELSE
+                 ADD 1 TO MATCH-DROPPED
+             END-IF.
+         SORT-BOARD.
+             PERFORM SORT-OUTER-PASS
+                 VARYING SUB FROM 1 BY 1
+                 UNTIL SUB >= MATCH-COUNT.
+         SORT-OUTER-PASS.
+             MOVE SUB TO LOW-SUB.
+             PERFORM SORT-INNER-PASS
+                 VARYING SUB2 FROM SUB BY 1
+                 UNTIL SUB2 > MATCH-COUNT.
+             IF LOW-SUB NOT = SUB
+                 PERFORM SWAP-BOARD-ENTRIES
+             END-IF.
+         SORT-INNER-PASS.
+             IF BD-DEP-TIME(SUB2) < BD-DEP-TIME(LOW-SUB)
+                 MOVE SUB2 TO LOW-SUB
+             END-IF.
+         SWAP-BOARD-ENTRIES.
+             MOVE BD-NUMBER(SUB)    TO HOLD-NUMBER.
+             MOVE BD-NAME(SUB)      TO HOLD-NAME.
+             MOVE BD-DEP-TIME(SUB)  TO HOLD-DEP-TIME.
+             MOVE BD-ARR-STN(SUB)   TO HOLD-ARR-STN.
+             MOVE BD-ARR-TIME(SUB)  TO HOLD-ARR-TIME.
+             MOVE BD-FARE(SUB)      TO HOLD-FARE.
+             MOVE BD-NUMBER(LOW-SUB)   TO BD-NUMBER(SUB).
+             MOVE BD-NAME(LOW-SUB)     TO BD-NAME(SUB).
+             MOVE BD-DEP-TIME(LOW-SUB) TO BD-DEP-TIME(SUB).
+             MOVE BD-ARR-STN(LOW-SUB)  TO BD-ARR-STN(SUB).
+             MOVE BD-ARR-TIME(LOW-SUB) TO BD-ARR-TIME(SUB).
+             MOVE BD-FARE(LOW-SUB)     TO BD-FARE(SUB).
+             MOVE HOLD-NUMBER    TO BD-NUMBER(LOW-SUB).
+             MOVE HOLD-NAME      TO BD-NAME(LOW-SUB).
+             MOVE HOLD-DEP-TIME  TO BD-DEP-TIME(LOW-SUB).
+             MOVE HOLD-ARR-STN   TO BD-ARR-STN(LOW-SUB).
+             MOVE HOLD-ARR-TIME  TO BD-ARR-TIME(LOW-SUB).
+             MOVE HOLD-FARE      TO BD-FARE(LOW-SUB).
+         WRITE-BOARD.
+             MOVE STN-REQ-CODE TO STN-HDR-P.
+             WRITE DB-LINE FROM STAR-LINE.
+             WRITE DB-LINE FROM STN-HDR-LINE.
+             WRITE DB-LINE FROM COL-LINE-1.
+             WRITE DB-LINE FROM COL-LINE-2.
+             WRITE DB-LINE FROM STAR-LINE.
+             IF MATCH-COUNT = 0
+                 WRITE DB-LINE FROM NONE-FOUND-LINE
+             ELSE
+                 PERFORM WRITE-ONE-BOARD-LINE
+                     VARYING SUB FROM 1 BY 1
+                     UNTIL SUB > MATCH-COUNT
+             END-IF.
+             MOVE MATCH-COUNT TO BC-COUNT-P.
+             WRITE DB-LINE FROM STAR-LINE.
+             WRITE DB-LINE FROM BOARD-COUNT-LINE.
+             IF MATCH-DROPPED > 0
+                 MOVE MATCH-DROPPED TO BD-DROP-P
+                 WRITE DB-LINE FROM BOARD-OVERFLOW-LINE
+             END-IF.
+             WRITE DB-LINE FROM STAR-LINE.
+         WRITE-ONE-BOARD-LINE.
+             SET BD-IDX TO SUB.
+             MOVE BD-NUMBER(BD-IDX) TO BD-NUM-P.
+             MOVE BD-NAME(BD-IDX) TO BD-NAME-P.
+             MOVE BD-DEP-TIME(BD-IDX) TO BD-DEP-TIME-P.
+             MOVE BD-ARR-STN(BD-IDX) TO BD-ARR-STN-P.
+             MOVE BD-ARR-TIME(BD-IDX) TO BD-ARR-TIME-P.
+             MOVE BD-FARE(BD-IDX) TO BD-FARE-P.
+             WRITE DB-LINE FROM BOARD-DETAIL-LINE.
+         INITIALIZATION.
+             OPEN INPUT STATIONFILE.
+             IF (FS1 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+             END-IF.
+             OPEN OUTPUT DEPBOARDFILE.
+             IF (FS2 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+             END-IF.
+             WRITE DB-LINE FROM STAR-LINE.
+             WRITE DB-LINE FROM HDR-LINE-1.
+             WRITE DB-LINE FROM STAR-LINE.
+         FINALIZATION.
+             CLOSE STATIONFILE.
+             IF (FS1 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+             END-IF.
+             CLOSE DEPBOARDFILE.
+             IF (FS2 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+             END-IF.
+             STOP RUN.
+         END PROGRAM DEPBOARD.
