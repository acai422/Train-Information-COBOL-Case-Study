@@ -0,0 +1,243 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. MAINTAIN.
+         ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT MAINTFILE ASSIGN MAINTIN
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE IS SEQUENTIAL
+                    STATUS IS FS1.
+             SELECT MAINTLOG ASSIGN MAINTOUT
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE IS SEQUENTIAL
+                    STATUS IS FS2.
+             SELECT MASTERFILE ASSIGN MASTFILE
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS RANDOM
+                    RECORD KEY IS TRAIN-NUMBER
+                    STATUS IS FS3.
+         DATA DIVISION.
+         FILE SECTION.
+         FD  MAINTFILE RECORDING MODE IS F
+             RECORD CONTAINS 100.
+         01  MAINT-TRAN.
+             02 MAINT-TRAN-CODE   PIC X.
+                88 MAINT-ADD               VALUE 'A'.
+                88 MAINT-CHANGE            VALUE 'C'.
+                88 MAINT-RETIRE            VALUE 'D'.
+             02 MAINT-TRAIN-NUMBER PIC X(6).
+             02 MAINT-TRAIN-TYPE  PIC X.
+             02 MAINT-TRAIN-NAME  PIC X(20).
+             02 MAINT-DEP-STN     PIC X(10).
+             02 MAINT-DEP-TIME    PIC X(5).
+             02 MAINT-ARR-STN     PIC X(10).
+             02 MAINT-ARR-TIME    PIC X(5).
+             02 MAINT-FARE        PIC 9(8)V99.
+             02 MAINT-SEAT-CAP    PIC 9(5).
+             02 MAINT-BOOKED      PIC 9(5).
+             02 FILLER            PIC X(22) VALUE SPACES.
+         FD  MAINTLOG RECORDING MODE IS F
+             RECORD CONTAINS 100.
+         01  LOG-LINE              PIC X(100).
+         FD  MASTERFILE.
+             COPY MASTREC.
+         WORKING-STORAGE SECTION.
+         01 STAR-LINE PIC X(100) VALUE ALL '*'.
+         01 HDR-LINE-1.
+             02 FILLER PIC X(40) VALUE SPACES.
+             02 FILLER PIC X(22) VALUE 'MASTERFILE MAINTENANCE'.
+         01 LOG-DETAIL.
+             02 LOG-TRAIN-NUMBER  PIC X(6).
+             02 FILLER            PIC X(5)  VALUE SPACES.
+             02 LOG-ACTION        PIC X(10).
+             02 FILLER            PIC X(5)  VALUE SPACES.
+             02 LOG-RESULT        PIC X(30).
+         01 SUMMARY-LINE-1.
+             02 FILLER            PIC X(20) VALUE 'RECORDS ADDED    : '.
+             02 SUM-ADDED-P       PIC Z,ZZZ,ZZ9.
+         01 SUMMARY-LINE-2.
+             02 FILLER            PIC X(20) VALUE 'RECORDS CHANGED  : '.
+             02 SUM-CHANGED-P     PIC Z,ZZZ,ZZ9.
+         01 SUMMARY-LINE-3.
+             02 FILLER            PIC X(20) VALUE 'RECORDS RETIRED  : '.
+             02 SUM-RETIRED-P     PIC Z,ZZZ,ZZ9.
+         01 SUMMARY-LINE-4.
+             02 FILLER            PIC X(20) VALUE 'TRANS ERRORS     : '.
+             02 SUM-ERRORS-P      PIC Z,ZZZ,ZZ9.
+         01 TRAN-COUNTERS.
+             02 ADDED-CT       PIC 9(7) COMP VALUE ZERO.
+             02 CHANGED-CT     PIC 9(7) COMP VALUE ZERO.
+             02 RETIRED-CT     PIC 9(7) COMP VALUE ZERO.
+             02 ERROR-CT       PIC 9(7) COMP VALUE ZERO.
+         01 EOF1-SWITCH          PIC X.
+            88 EOF1                       VALUE '1'.
+            88 NOT-EOF1                   VALUE '0'.
+         01 RECORD-FOUND         PIC X.
+            88 NOT-FOUND                  VALUE 'N'.
+            88 FOUND                      VALUE 'Y'.
+         01 FS1                  PIC XX.
+         01 FS2                  PIC XX.
+         01 FS3                  PIC XX.
+         PROCEDURE DIVISION.
+         MAIN-LINE.
+             PERFORM INITIALIZATION.
+             PERFORM WRITE-HEADER.
+             PERFORM READ-TRANSACTION UNTIL EOF1.
+             PERFORM FINALIZATION.
+             STOP RUN.
+         READ-TRANSACTION.
+             READ MAINTFILE
+                 AT END SET EOF1 TO TRUE
+             END-READ.
+             IF (FS1 = 10) GO TO FINALIZATION.
+             MOVE MAINT-TRAIN-NUMBER TO TRAIN-NUMBER.
+             PERFORM MAINT-PARA.
+         MAINT-PARA.
+             EVALUATE TRUE
+               WHEN MAINT-ADD
+                   PERFORM ADD-RECORD
+               WHEN MAINT-CHANGE
+                   PERFORM CHANGE-RECORD
+               WHEN MAINT-RETIRE
+                   PERFORM RETIRE-RECORD
+               WHEN OTHER
+                   MOVE MAINT-TRAIN-NUMBER TO LOG-TRAIN-NUMBER
+                   MOVE 'INVALID   ' TO LOG-ACTION
+                   MOVE 'UNRECOGNIZED TRANSACTION CODE' TO LOG-RESULT
+                   ADD 1 TO ERROR-CT
+                   WRITE LOG-LINE FROM LOG-DETAIL
+             END-EVALUATE.
+         ADD-RECORD.
+             MOVE MAINT-TRAIN-TYPE TO TRAIN-TYPE.
+             MOVE MAINT-TRAIN-NAME TO TRAIN-NAME.
+             MOVE MAINT-DEP-STN TO TRAIN-DEP-STN.
+             MOVE MAINT-DEP-TIME TO TRAIN-DEP-TIME.
+             MOVE MAINT-ARR-STN TO TRAIN-ARR-STN.
+             MOVE MAINT-ARR-TIME TO TRAIN-ARR-TIME.
+             MOVE MAINT-FARE TO TRAIN-FARE.
+             MOVE MAINT-SEAT-CAP TO TRAIN-SEAT-CAP.
+             MOVE MAINT-BOOKED TO TRAIN-BOOKED.
+             WRITE MASTER-REC.
+             MOVE MAINT-TRAIN-NUMBER TO LOG-TRAIN-NUMBER.
+             MOVE 'ADD       ' TO LOG-ACTION.
+             IF (FS3 = 0)
+                 MOVE 'RECORD ADDED' TO LOG-RESULT
+                 ADD 1 TO ADDED-CT
+             ELSE
+                 MOVE 'ADD FAILED - DUPLICATE/IO ERROR' TO LOG-RESULT
+                 ADD 1 TO ERROR-CT
+             END-IF.
+             WRITE LOG-LINE FROM LOG-DETAIL.
+         CHANGE-RECORD.
+             READ MASTERFILE KEY IS TRAIN-NUMBER
+                  INVALID KEY SET NOT-FOUND TO TRUE
+                  NOT INVALID KEY SET FOUND TO TRUE
+             END-READ.
+             MOVE MAINT-TRAIN-NUMBER TO LOG-TRAIN-NUMBER.
+             MOVE 'CHANGE    ' TO LOG-ACTION.
+             IF NOT-FOUND
+                 MOVE 'CHANGE FAILED - RECORD NOT FOUND' TO LOG-RESULT
+                 ADD 1 TO ERROR-CT
+                 WRITE LOG-LINE FROM LOG-DETAIL
+             ELSE
+                 IF MAINT-TRAIN-TYPE NOT = SPACES
+                     MOVE MAINT-TRAIN-TYPE TO TRAIN-TYPE
+                 END-IF
+                 IF MAINT-TRAIN-NAME NOT = SPACES
+                     MOVE MAINT-TRAIN-NAME TO TRAIN-NAME
+                 END-IF
+                 IF MAINT-DEP-STN NOT = SPACES
+                     MOVE MAINT-DEP-STN TO TRAIN-DEP-STN
+                 END-IF
+                 IF MAINT-ARR-STN NOT = SPACES
+                     MOVE MAINT-ARR-STN TO TRAIN-ARR-STN
+                 END-IF
+                 IF MAINT-DEP-TIME NOT = SPACES
+                     MOVE MAINT-DEP-TIME TO TRAIN-DEP-TIME
+                 END-IF
+                 IF MAINT-ARR-TIME NOT = SPACES
+                     MOVE MAINT-ARR-TIME TO TRAIN-ARR-TIME
+                 END-IF
+                 IF MAINT-FARE NOT = ZERO
+                     MOVE MAINT-FARE TO TRAIN-FARE
+                 END-IF
+                 IF MAINT-SEAT-CAP NOT = ZERO
+                     MOVE MAINT-SEAT-CAP TO TRAIN-SEAT-CAP
+                 END-IF
+                 IF MAINT-BOOKED NOT = ZERO
+                     MOVE MAINT-BOOKED TO TRAIN-BOOKED
+                 END-IF
+                 REWRITE MASTER-REC
+                 IF (FS3 = 0)
+                     MOVE 'RECORD CHANGED' TO LOG-RESULT
+                     ADD 1 TO CHANGED-CT
+                 ELSE
+                     MOVE 'CHANGE FAILED - I/O ERROR' TO LOG-RESULT
+                     ADD 1 TO ERROR-CT
+                 END-IF
+                 WRITE LOG-LINE FROM LOG-DETAIL
+             END-IF.
+         RETIRE-RECORD.
+             READ MASTERFILE KEY IS TRAIN-NUMBER
+                  INVALID KEY SET NOT-FOUND TO TRUE
+                  NOT INVALID KEY SET FOUND TO TRUE
+             END-READ.
+             MOVE MAINT-TRAIN-NUMBER TO LOG-TRAIN-NUMBER.
+             MOVE 'RETIRE    ' TO LOG-ACTION.
+             IF NOT-FOUND
+                 MOVE 'RETIRE FAILED - RECORD NOT FOUND' TO LOG-RESULT
+                 ADD 1 TO ERROR-CT
+             ELSE
+                 DELETE MASTERFILE RECORD
+                 IF (FS3 = 0)
+                     MOVE 'RECORD RETIRED' TO LOG-RESULT
+                     ADD 1 TO RETIRED-CT
+                 ELSE
+                     MOVE 'RETIRE FAILED - I/O ERROR' TO LOG-RESULT
+                     ADD 1 TO ERROR-CT
+                 END-IF
+             END-IF.
+             WRITE LOG-LINE FROM LOG-DETAIL.
+         INITIALIZATION.
+             OPEN INPUT MAINTFILE.
+             IF (FS1 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+             END-IF.
+             OPEN I-O MASTERFILE.
+             IF (FS3 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+             END-IF.
+             OPEN OUTPUT MAINTLOG.
+             IF (FS2 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+             END-IF.
+         WRITE-HEADER.
+             WRITE LOG-LINE FROM STAR-LINE.
+             WRITE LOG-LINE FROM HDR-LINE-1.
+             WRITE LOG-LINE FROM STAR-LINE.
+         FINALIZATION.
+             WRITE LOG-LINE FROM STAR-LINE.
+             MOVE ADDED-CT TO SUM-ADDED-P.
+             MOVE CHANGED-CT TO SUM-CHANGED-P.
+             MOVE RETIRED-CT TO SUM-RETIRED-P.
+             MOVE ERROR-CT TO SUM-ERRORS-P.
+             WRITE LOG-LINE FROM SUMMARY-LINE-1.
+             WRITE LOG-LINE FROM SUMMARY-LINE-2.
+             WRITE LOG-LINE FROM SUMMARY-LINE-3.
+             WRITE LOG-LINE FROM SUMMARY-LINE-4.
+             WRITE LOG-LINE FROM STAR-LINE.
+             CLOSE MAINTFILE.
+             IF (FS1 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+             END-IF.
+             CLOSE MASTERFILE.
+             IF (FS3 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+             END-IF.
+             CLOSE MAINTLOG.
+             IF (FS2 = 0) DISPLAY 'SUCCESS'
+             ELSE DISPLAY 'ERROR'
+             END-IF.
+             STOP RUN.
+         END PROGRAM MAINTAIN.
