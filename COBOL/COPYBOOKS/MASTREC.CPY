@@ -0,0 +1,22 @@
+      *****************************************************************
+      * MASTREC.CPY                                                   *
+      * RECORD LAYOUT FOR MASTERFILE (MASTER-REC).                    *
+      * SHARED BY TRAIN, MAINTAIN AND DEPBOARD SO ALL PROGRAMS THAT   *
+      * TOUCH MASTERFILE AGREE ON ONE LAYOUT.                         *
+      *****************************************************************
+         01  MASTER-REC.
+             02 TRAIN-NUMBER   PIC X(6).
+             02 FILLER         PIC X VALUE SPACES.
+             02 TRAIN-TYPE     PIC X.
+             02 FILLER         PIC X VALUE SPACES.
+             02 TRAIN-NAME     PIC X(20).
+             02 TRAIN-DEP-STN  PIC X(10).
+             02 TRAIN-DEP-TIME PIC X(5).
+             02 FILLER         PIC X VALUE SPACES.
+             02 TRAIN-ARR-STN  PIC X(10).
+             02 TRAIN-ARR-TIME PIC X(5).
+             02 FILLER         PIC X(2) VALUE SPACES.
+             02 TRAIN-FARE     PIC 9(8)V99.
+             02 TRAIN-SEAT-CAP PIC 9(5).
+             02 TRAIN-BOOKED   PIC 9(5).
+             02 FILLER         PIC X(18) VALUE SPACES.
