@@ -0,0 +1,43 @@
+//TRNBATCH JOB (ACCTNO),'DAILY TRAIN COMPARE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* TRNBATCH - DAILY TRAIN/MASTERFILE COMPARE RUN.               *
+//* STEP 1 (SORTSTEP) SORTS THE DAY'S COMPAREFILE EXTRACT INTO   *
+//*         TRAIN-NUMBER ORDER - TRAIN'S CHECKPOINT/RESTART SKIP *
+//*         LOGIC IN READ-COMPARE ASSUMES ASCENDING KEY ORDER.   *
+//* STEP 2 (TRAINSTP) RUNS TRAIN AGAINST MASTFILE AND PRODUCES   *
+//*         RESFILE.  IT DOES NOT RUN IF THE SORT FAILED.        *
+//* STEP 3 (ALERTSTP) ONLY RUNS WHEN TRAINSTP ENDS WITH A        *
+//*         NON-ZERO RETURN CODE (SEE FINALIZATION IN TRAIN.CBL) *
+//*         AND ROUTES AN OPERATOR ALERT INSTEAD OF LETTING A    *
+//*         HALF-WRITTEN RESFILE GO UNNOTICED.                   *
+//*--------------------------------------------------------------*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.TRAIN.COMPFILE.EXTRACT,DISP=SHR
+//SORTOUT  DD DSN=PROD.TRAIN.COMPFILE.SORTED,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=27900)
+//SYSIN    DD *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//*
+//TRAINSTP EXEC PGM=TRAIN,COND=(0,NE,SORTSTEP)
+//COMPFILE DD DSN=PROD.TRAIN.COMPFILE.SORTED,DISP=(OLD,DELETE,KEEP)
+//RESFILE  DD DSN=PROD.TRAIN.RESULTSFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=27900)
+//MASTFILE DD DSN=PROD.TRAIN.MASTERFILE,DISP=SHR
+//CKPTFILE DD DSN=PROD.TRAIN.CHECKPOINT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=2000)
+//SYSOUT   DD SYSOUT=*
+//*
+//ALERTSTP EXEC PGM=IEBGENER,COND=(0,EQ,TRAINSTP)
+//SYSUT1   DD DSN=PROD.TRAIN.ALERTMSG,DISP=SHR
+//SYSUT2   DD SYSOUT=(*,OPER1)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
